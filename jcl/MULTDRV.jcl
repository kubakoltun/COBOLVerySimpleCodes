@@ -0,0 +1,45 @@
+//MULTDRV  JOB (ACCTNO),'MULT BATCH DRIVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH RUN OF MULT-BATCH-DRIVER AGAINST THE ORDER
+//* QUANTITY FILE.  PRICES EACH QUANTITY THROUGH
+//* SIMPLE-MULTIPLICATION AND PRODUCES THE RESULT FILE, THE DETAIL/
+//* CONTROL REPORT, AND THE BILLING EXTRACT (BILLOUT).
+//*
+//* RESTART: RERUN THIS SAME STEP AS-IS.  THE DRIVER CHECKS CHKPNT
+//* FOR A RECORD LEFT BY AN INCOMPLETE PRIOR RUN AND, IF IT FINDS
+//* ONE, SKIPS PAST EVERYTHING ALREADY PROCESSED AND EXTENDS
+//* RESULTS AND RPTOUT INSTEAD OF STARTING OVER.  DISP=(MOD,CATLG,
+//* CATLG) ON RESULTS, RPTOUT AND BILLOUT LETS THE SAME DD WORK FOR
+//* A FRESH RUN (DATASET NOT YET CATALOGUED) OR A RESTART (DATASET
+//* ALREADY THERE), AND KEEPS THE DATASET CATALOGUED EVEN IF THIS
+//* STEP ABENDS - THE ABNORMAL-TERMINATION SUB-PARAMETER MUST MATCH
+//* THE NORMAL ONE HERE, OR AN ABEND (EXACTLY THE CASE THE
+//* CHECKPOINT/RESTART LOGIC EXISTS FOR) SCRATCHES EVERYTHING
+//* WRITTEN SO FAR AND THE RESTART RUN'S OPEN EXTEND THEN BUILDS ON
+//* AN EMPTY DATASET.
+//*
+//* THIS STEP ALWAYS REQUESTS FLAT (EVEN/ODD) PRICING FROM
+//* SIMPLE-MULTIPLICATION.  BANDED PRICING IS AVAILABLE TO OTHER
+//* CALLERS; IF THIS STEP EVER NEEDS IT, ADD A BANDTAB DD POINTING
+//* AT THE QUANTITY-BAND RATE FILE.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MULTDRV
+//STEPLIB  DD   DSN=PROD.MULT.LOADLIB,DISP=SHR
+//RATETAB  DD   DSN=PROD.MULT.RATETAB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.MULT.AUDITLOG,DISP=MOD
+//ORDQTY   DD   DSN=PROD.MULT.ORDERQTY.DAILY,DISP=SHR
+//RESULTS  DD   DSN=PROD.MULT.RESULTS.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20)
+//RPTOUT   DD   DSN=PROD.MULT.REPORT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHKPNT   DD   DSN=PROD.MULT.CHECKPOINT,DISP=SHR
+//BILLOUT  DD   DSN=PROD.MULT.BILLEXTR.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60)
+//SYSOUT   DD   SYSOUT=*
