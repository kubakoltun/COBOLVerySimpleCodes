@@ -0,0 +1,12 @@
+//RATEMNT  JOB (ACCTNO),'MULT RATE MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* REBUILDS THE RATE TABLE FILE READ BY SIMPLE-MULTIPLICATION.
+//* RUN ON DEMAND WHEN THE EVEN/ODD MULTIPLIERS CHANGE.  RATEUPD
+//* MUST CONTAIN EXACTLY ONE 'E' RECORD AND ONE 'O' RECORD.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RATEMNT
+//STEPLIB  DD   DSN=PROD.MULT.LOADLIB,DISP=SHR
+//RATEUPD  DD   DSN=PROD.MULT.RATEUPD,DISP=SHR
+//RATETAB  DD   DSN=PROD.MULT.RATETAB,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
