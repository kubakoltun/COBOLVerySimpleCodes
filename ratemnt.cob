@@ -0,0 +1,111 @@
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. MULT-RATE-MAINT.
+001020 AUTHOR. D-SCHAEFER.
+001030 INSTALLATION. ORDER-BILLING-SYSTEMS.
+001040 DATE-WRITTEN. 2026-08-09.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------------
+001070* MODIFICATION HISTORY
+001080*----------------------------------------------------------------
+001090* 2026-08-09 DS   INITIAL VERSION.  REWRITES THE RATE TABLE FILE
+001100*                 READ BY SIMPLE-MULTIPLICATION FROM A SMALL
+001110*                 MAINTENANCE INPUT SO THE EVEN/ODD MULTIPLIERS
+001120*                 CAN BE CHANGED WITHOUT A RECOMPILE.  THE INPUT
+001130*                 MUST CARRY EXACTLY ONE 'E' RECORD AND ONE 'O'
+001140*                 RECORD.
+001142* 2026-08-09 DS   RATE-TABLE-OUT IS NOW ORGANIZATION INDEXED,
+001144*                 KEYED ON RT-RATE-KEY, TO MATCH THE VSAM KSDS
+001146*                 THE ONLINE RATE TRANSACTION READS AND REWRITES
+001148*                 DIRECTLY THROUGH CICS FILE CONTROL.  THE
+001150*                 MAINTENANCE INPUT MUST STILL PRESENT ITS 'E'
+001152*                 RECORD AHEAD OF ITS 'O' RECORD SINCE THIS JOB
+001154*                 BUILDS THE KSDS FROM EMPTY WITH A SEQUENTIAL
+001156*                 OPEN OUTPUT, WHICH REQUIRES ASCENDING KEY
+001158*                 ORDER.
+001160*----------------------------------------------------------------
+001170 ENVIRONMENT DIVISION.
+001180 CONFIGURATION SECTION.
+001190 SOURCE-COMPUTER. IBM-370.
+001200 OBJECT-COMPUTER. IBM-370.
+001210 INPUT-OUTPUT SECTION.
+001220 FILE-CONTROL.
+001230     SELECT RATE-MAINT-IN    ASSIGN TO RATEUPD
+001240            ORGANIZATION IS SEQUENTIAL.
+001250     SELECT RATE-TABLE-OUT   ASSIGN TO RATETAB
+001252            ORGANIZATION IS INDEXED
+001254            RECORD KEY IS RT-RATE-KEY
+001256            ACCESS MODE IS SEQUENTIAL.
+001260 DATA DIVISION.
+001270 FILE SECTION.
+001280 FD  RATE-MAINT-IN
+001290     RECORDING MODE IS F.
+001300 01  RATE-MAINT-RECORD.
+001310     05  RM-RATE-KEY             PIC X(01).
+001320     05  RM-MULTIPLIER           PIC 9(03).
+001330     05  FILLER                  PIC X(16).
+001340 FD  RATE-TABLE-OUT
+001350     RECORDING MODE IS F.
+001360 COPY RATETAB.
+001370 WORKING-STORAGE SECTION.
+001380 01  WS-SWITCHES.
+001390     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+001400         88  WS-EOF              VALUE 'Y'.
+001410 01  WS-COUNTERS.
+001420     05  WS-RATE-COUNT           PIC 9(09)   COMP   VALUE ZERO.
+001430 PROCEDURE DIVISION.
+001440*----------------------------------------------------------------
+001450* 0000-MAINLINE
+001460*----------------------------------------------------------------
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INITIALIZE
+001490         THRU 1000-INITIALIZE-EXIT.
+001500     PERFORM 2000-PROCESS-RATE
+001510         THRU 2000-PROCESS-RATE-EXIT
+001520         UNTIL WS-EOF.
+001530     PERFORM 3000-TERMINATE
+001540         THRU 3000-TERMINATE-EXIT.
+001550     GOBACK.
+001560*----------------------------------------------------------------
+001570* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+001580*----------------------------------------------------------------
+001590 1000-INITIALIZE.
+001600     OPEN INPUT  RATE-MAINT-IN
+001610          OUTPUT RATE-TABLE-OUT.
+001620     PERFORM 8000-READ-RATE-MAINT
+001630         THRU 8000-READ-RATE-MAINT-EXIT.
+001640 1000-INITIALIZE-EXIT.
+001650     EXIT.
+001660*----------------------------------------------------------------
+001670* 2000-PROCESS-RATE - COPY ONE MAINTENANCE ENTRY TO THE RATE
+001680*                     TABLE FILE
+001690*----------------------------------------------------------------
+001700 2000-PROCESS-RATE.
+001710     MOVE RM-RATE-KEY         TO RT-RATE-KEY.
+001720     MOVE RM-MULTIPLIER       TO RT-MULTIPLIER.
+001730     WRITE RATE-TABLE-RECORD.
+001740     ADD 1                    TO WS-RATE-COUNT.
+001750     PERFORM 8000-READ-RATE-MAINT
+001760         THRU 8000-READ-RATE-MAINT-EXIT.
+001770 2000-PROCESS-RATE-EXIT.
+001780     EXIT.
+001790*----------------------------------------------------------------
+001800* 3000-TERMINATE - CLOSE FILES AND REPORT THE RATE COUNT
+001810*----------------------------------------------------------------
+001820 3000-TERMINATE.
+001830     CLOSE RATE-MAINT-IN
+001840           RATE-TABLE-OUT.
+001850     DISPLAY 'MULT-RATE-MAINT RATES WRITTEN: ' WS-RATE-COUNT.
+001860 3000-TERMINATE-EXIT.
+001870     EXIT.
+001880*----------------------------------------------------------------
+001890* 8000-READ-RATE-MAINT - READ THE NEXT MAINTENANCE ENTRY
+001900*----------------------------------------------------------------
+001910 8000-READ-RATE-MAINT.
+001920     READ RATE-MAINT-IN
+001930         AT END
+001940             SET WS-EOF TO TRUE
+001950             GO TO 8000-READ-RATE-MAINT-EXIT
+001960     END-READ.
+001970 8000-READ-RATE-MAINT-EXIT.
+001980     EXIT.
+001990 END PROGRAM MULT-RATE-MAINT.
