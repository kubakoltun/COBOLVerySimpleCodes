@@ -0,0 +1,490 @@
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. MULT-BATCH-DRIVER.
+001020 AUTHOR. D-SCHAEFER.
+001030 INSTALLATION. ORDER-BILLING-SYSTEMS.
+001040 DATE-WRITTEN. 2026-08-09.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------------
+001070* MODIFICATION HISTORY
+001080*----------------------------------------------------------------
+001090* 2026-08-09 DS   INITIAL VERSION.  BATCH DRIVER THAT READS THE
+001100*                 ORDER-QUANTITY FILE ONE RECORD AT A TIME, CALLS
+001110*                 SIMPLE-MULTIPLICATION FOR EACH QUANTITY, AND
+001120*                 WRITES THE RESULT FILE.  REPLACES THE AD-HOC
+001130*                 ONE-CALL-AT-A-TIME CALLERS OF THE SUBPROGRAM.
+001140* 2026-08-09 DS   SIMPLE-MULTIPLICATION NOW RETURNS A STATUS CODE.
+001150*                 RECORDS IT REJECTS ARE NOT WRITTEN TO THE RESULT
+001160*                 FILE - THEY ARE COUNTED SEPARATELY AND REPORTED.
+001170* 2026-08-09 DS   ADDED THE PRINT FILE - ONE DETAIL LINE PER
+001180*                 RECORD SHOWING THE QUANTITY, THE RATE BRANCH
+001190*                 SIMPLE-MULTIPLICATION APPLIED, AND THE RESULT,
+001200*                 PLUS A TRAILER WITH THE RECORD COUNT AND THE
+001210*                 CONTROL TOTALS OF N AND RESULT.
+001220* 2026-08-09 DS   ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD
+001230*                 IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS
+001240*                 WITH THE LAST ORDER KEY PROCESSED AND THE
+001250*                 RUNNING TOTALS.  ON RESTART THE DRIVER SKIPS
+001260*                 FORWARD PAST THAT KEY AND EXTENDS THE RESULT
+001270*                 AND PRINT FILES INSTEAD OF REPROCESSING FROM
+001280*                 THE TOP.  THE CHECKPOINT FILE IS EMPTIED WHEN A
+001290*                 RUN COMPLETES NORMALLY SO THE NEXT RUN STARTS
+001300*                 FRESH.
+001302* 2026-08-09 DS   PASSES A MODE FLAG TO SIMPLE-MULTIPLICATION ON
+001304*                 EVERY CALL.  THIS DRIVER ALWAYS REQUESTS FLAT
+001306*                 (EVEN/ODD) PRICING TO PRESERVE EXISTING RESULTS;
+001308*                 BANDED PRICING IS AVAILABLE TO OTHER CALLERS.
+001309* 2026-08-09 DS   ADDED THE BILLING EXTRACT FILE.  ONE RECORD IS
+001311*                 WRITTEN PER PRICED ORDER QUANTITY, IN THE
+001313*                 LAYOUT BILLING AGREED TO, SO THEY NO LONGER
+001315*                 HAVE TO RE-KEY FIGURES OFF THE PRINT REPORT.
+001317* 2026-08-09 DS   ORDER-QTY-RECORD IS NOW COPY ORDREC, WHICH ADDS
+001318*                 THE SOURCE SYSTEM CODE AND EFFECTIVE DATE
+001319*                 UPSTREAM ORDER-ENTRY SENDS WITH EACH QUANTITY.
+001321* 2026-08-09 DS   WS-TOTAL-N AND WS-TOTAL-RESULT WIDENED TO
+001322*                 PIC 9(13)/9(16) AND THEIR ADD STATEMENTS
+001323*                 GUARDED WITH ON SIZE ERROR - THE ORIGINAL
+001324*                 9(11)/9(12) ACCUMULATORS COULD WRAP BEFORE A
+001325*                 MILLION-RECORD RUN FINISHED, WHICH WOULD HAVE
+001326*                 SILENTLY DEFEATED THE RECONCILIATION THE
+001327*                 TRAILER IS FOR.  THE TRAILER LINES AND THE
+001328*                 CHECKPOINT RECORD (CK-TOTAL-N/CK-TOTAL-RESULT
+001329*                 IN CHKPREC) WERE WIDENED TO MATCH.
+001331* 2026-08-09 DS   SIMPLE-MULTIPLICATION NOW RETURNS THE ACTUAL
+001332*                 MULTIPLIER IT APPLIED (SM-MULTIPLIER-USED).
+001333*                 THE DETAIL LINE PRINTS THAT VALUE INSTEAD OF A
+001334*                 HARDCODED '*8'/'*9' STRING, SO A RATE CHANGE
+001335*                 MADE THROUGH MULT-RATE-MAINT SHOWS UP
+001336*                 CORRECTLY ON THE REPORT.
+001337* 2026-08-09 DS   TERMINATION NOW CALLS THE NEW
+001338*                 SIMPLE-MULTIPLICATION-CLOSE ENTRY POINT SO THE
+001339*                 SUBPROGRAM'S AUDIT LOG IS CLOSED EXPLICITLY
+001340*                 BEFORE THIS RUN UNIT ENDS.
+001341* 2026-08-09 DS   CHECKPOINT INTERVAL DROPPED FROM 1000 TO 1
+001342*                 RECORD, SO A CHECKPOINT IS WRITTEN IMMEDIATELY
+001343*                 AFTER EVERY RECORD'S OUTPUT IS WRITTEN INSTEAD
+001344*                 OF EVERY THOUSANDTH RECORD.  WITH THE OLD
+001345*                 INTERVAL, A RESTART AFTER AN ABEND WOULD
+001346*                 REPROCESS AND RE-APPEND UP TO 999 RECORDS THAT
+001347*                 WERE ALREADY WRITTEN TO RESULTS, RPTOUT AND
+001348*                 BILLOUT BEFORE THE ABEND - INCLUDING A DOUBLE
+001349*                 BILL TO THE DOWNSTREAM BILLING SYSTEM.
+001350*                 CHECKPOINTING EVERY RECORD COSTS THROUGHPUT
+001351*                 BUT BOUNDS THE EXPOSURE TO AT MOST THE ONE
+001352*                 RECORD IN FLIGHT AT THE INSTANT OF THE ABEND.
+001353*                 CHKPREC NOW ALSO CARRIES CK-REJECT-COUNT SO A
+001354*                 RESTART RESTORES THE REJECT TOTAL TOO - IT WAS
+001355*                 LEFT AT ZERO BEFORE, WHICH UNDERSTATED THE
+001356*                 TRAILER'S REJECTED COUNT ON ANY RUN THAT
+001357*                 RESTARTED.
+001358* 2026-08-09 DS   1300-SKIP-TO-CHECKPOINT NOW SKIPS BY COUNTING
+001359*                 WS-RECORD-COUNT RECORDS INSTEAD OF READING
+001360*                 UNTIL OQ-ORDER-KEY MATCHES THE CHECKPOINTED
+001361*                 KEY.  ORDREC DOCUMENTS NO UNIQUENESS
+001362*                 CONSTRAINT ON THE ORDER KEY, SO KEY MATCHING
+001363*                 COULD STOP AT THE WRONG OCCURRENCE OF A
+001364*                 REPEATED KEY OR, IF THE KEY NEVER RECURRED,
+001365*                 RUN TO END OF FILE AND LET THE RESTART FINISH
+001366*                 SILENTLY AS IF EVERYTHING HAD BEEN
+001367*                 REPROCESSED.  RUNNING OUT OF INPUT DURING THE
+001368*                 SKIP NOW ABENDS INSTEAD.
+001369* 2026-08-09 DS   PASSES WS-RUN-ID TO SIMPLE-MULTIPLICATION ON
+001370*                 EVERY CALL (SEE SIMPLE-MULTIPLICATION'S OWN
+001371*                 HISTORY) SO A RESTARTED RUN'S AUDIT ROWS CARRY
+001372*                 THE SAME RUN-ID AS ITS BILLING EXTRACT ROWS
+001373*                 INSTEAD OF ONE THE SUBPROGRAM MADE UP FROM THE
+001374*                 CLOCK ON THE NEW JOB STEP'S FIRST CALL.
+001376* 2026-08-09 DS   1000-INITIALIZE NOW SEEDS WS-SKIP-COUNT TO ONE
+001377*                 ON A RESTART BEFORE 1300-SKIP-TO-CHECKPOINT
+001378*                 RUNS, SINCE THE PRIMING READ ALREADY CONSUMED
+001379*                 THE FIRST OF THE WS-RECORD-COUNT RECORDS BEING
+001380*                 SKIPPED.  WITHOUT THE SEED, A RESTART AFTER AN
+001381*                 ABEND THAT HAD ALREADY CONSUMED THE ENTIRE
+001382*                 INPUT FILE FALSELY ABENDED WITH "RAN OUT DURING
+001383*                 RESTART SKIP" ONE RECORD SHORT OF THE CHECKPOINT
+001384*                 COUNT.
+001385* 2026-08-09 DS   WS-TOTAL-N NOW ACCUMULATES EVERY RECORD READ,
+001386*                 ACCEPTED OR REJECTED, INSTEAD OF ACCEPTED ONES
+001387*                 ONLY.  THE TRAILER'S TOTAL N IS SUPPOSED TO
+001388*                 RECONCILE AGAINST THE SOURCE FILE'S OWN SUM OF
+001389*                 QUANTITY; EXCLUDING REJECTED RECORDS LEFT IT
+001390*                 SHORT BY EXACTLY THE REJECTED QUANTITIES, WITH
+001391*                 NO WAY TO TELL FROM THE REPORT ALONE.  REJECTED
+001392*                 STAYS A SEPARATE INFORMATIONAL COUNT.
+001393* 2026-08-09 DS   PASSES OQ-ORDER-KEY TO SIMPLE-MULTIPLICATION ON
+001394*                 EVERY CALL SO THE AUDIT LOG CAN CARRY THE ORDER
+001395*                 KEY (SEE SIMPLE-MULTIPLICATION'S OWN HISTORY).
+001397*                 WS-CALL-REJECTED NOW ALSO COVERS STATUS '40',
+001398*                 SIMPLE-MULTIPLICATION'S NEW INVALID-MODE STATUS.
+001399*----------------------------------------------------------------
+001320 ENVIRONMENT DIVISION.
+001330 CONFIGURATION SECTION.
+001340 SOURCE-COMPUTER. IBM-370.
+001350 OBJECT-COMPUTER. IBM-370.
+001360 INPUT-OUTPUT SECTION.
+001370 FILE-CONTROL.
+001380     SELECT ORDER-QTY-FILE   ASSIGN TO ORDQTY
+001390            ORGANIZATION IS SEQUENTIAL.
+001400     SELECT RESULT-FILE      ASSIGN TO RESULTS
+001410            ORGANIZATION IS SEQUENTIAL.
+001420     SELECT PRINT-FILE       ASSIGN TO RPTOUT
+001430            ORGANIZATION IS SEQUENTIAL.
+001440     SELECT CHECKPOINT-FILE  ASSIGN TO CHKPNT
+001450            ORGANIZATION IS SEQUENTIAL
+001460            FILE STATUS IS WS-CHKPNT-STATUS.
+001465     SELECT BILL-EXTRACT-FILE ASSIGN TO BILLOUT
+001466            ORGANIZATION IS SEQUENTIAL.
+001470 DATA DIVISION.
+001480 FILE SECTION.
+001490*----------------------------------------------------------------
+001500* INPUT - ONE RECORD PER ORDER QUANTITY TO BE PRICED
+001510*----------------------------------------------------------------
+001520 FD  ORDER-QTY-FILE
+001530     RECORDING MODE IS F.
+001540 COPY ORDREC.
+001580*----------------------------------------------------------------
+001590* OUTPUT - PRICED RESULT FOR EACH ORDER QUANTITY
+001600*----------------------------------------------------------------
+001610 FD  RESULT-FILE
+001620     RECORDING MODE IS F.
+001630 01  RESULT-RECORD.
+001640     05  RS-ORDER-KEY            PIC X(10).
+001650     05  RS-RESULT               PIC 9(10).
+001670*----------------------------------------------------------------
+001680* OUTPUT - DETAIL AND CONTROL-TOTAL REPORT FOR THE RUN
+001690*----------------------------------------------------------------
+001700 FD  PRINT-FILE
+001710     RECORDING MODE IS F.
+001720 01  PRINT-RECORD                PIC X(80).
+001730*----------------------------------------------------------------
+001740* CHECKPOINT - LAST ORDER KEY PROCESSED AND RUNNING TOTALS
+001750*----------------------------------------------------------------
+001760 FD  CHECKPOINT-FILE
+001770     RECORDING MODE IS F.
+001780 COPY CHKPREC.
+001782*----------------------------------------------------------------
+001784* OUTPUT - BILLING EXTRACT, ONE RECORD PER PRICED ORDER QUANTITY
+001786*----------------------------------------------------------------
+001788 FD  BILL-EXTRACT-FILE
+001790     RECORDING MODE IS F.
+001792 COPY BILLREC.
+001794 WORKING-STORAGE SECTION.
+001800 01  WS-SWITCHES.
+001810     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+001820         88  WS-EOF              VALUE 'Y'.
+001830     05  WS-RESTART-SW           PIC X(01)   VALUE 'N'.
+001840         88  WS-RESTART          VALUE 'Y'.
+001850 01  WS-CHKPNT-STATUS            PIC X(02).
+001860 01  WS-CHECKPOINT-INTERVAL      PIC 9(05)   COMP   VALUE 00001.
+001870 01  WS-CKPT-QUOTIENT            PIC 9(09)   COMP.
+001880 01  WS-CKPT-REMAINDER           PIC 9(05)   COMP.
+001890 01  WS-RUN-ID                   PIC X(14).
+001900 01  WS-SKIP-KEY                 PIC X(10).
+001902 01  WS-SKIP-COUNT               PIC 9(09)   COMP   VALUE ZERO.
+001910 01  WS-CURRENT-DATE-TIME.
+001920     05  WS-CURR-DATE            PIC 9(08).
+001930     05  WS-CURR-TIME            PIC 9(08).
+001940 01  WS-COUNTERS.
+001950     05  WS-RECORD-COUNT         PIC 9(09)   COMP   VALUE ZERO.
+001960     05  WS-REJECT-COUNT         PIC 9(09)   COMP   VALUE ZERO.
+001970     05  WS-TOTAL-N              PIC 9(13)   COMP-3 VALUE ZERO.
+001980     05  WS-TOTAL-RESULT         PIC 9(16)   COMP-3 VALUE ZERO.
+001990 01  WS-CALL-PARMS.
+002000     05  WS-CALL-N               PIC 9(07).
+002010     05  WS-CALL-RESULT          PIC 9(10).
+002020     05  WS-CALL-STATUS          PIC X(02).
+002025         88  WS-CALL-REJECTED    VALUES '10' '20' '30' '40'.
+002040     05  WS-CALL-BRANCH          PIC X(01).
+002045     05  WS-CALL-MODE            PIC X(01)   VALUE '0'.
+002047     05  WS-CALL-MULTIPLIER      PIC 9(03).
+002050 01  WS-DETAIL-LINE.
+002060     05  WD-ORDER-KEY            PIC X(10).
+002070     05  FILLER                  PIC X(02).
+002080     05  WD-QUANTITY             PIC ZZZZZZ9.
+002090     05  FILLER                  PIC X(02).
+002100     05  WD-BRANCH               PIC X(04).
+002105     05  FILLER                  PIC X(02).
+002107     05  WD-MULTIPLIER           PIC ZZ9.
+002110     05  FILLER                  PIC X(02).
+002120     05  WD-RESULT               PIC Z(9)9.
+002130     05  FILLER                  PIC X(38).
+002140 01  WS-TRAILER-LINE-1.
+002150     05  FILLER                  PIC X(10)   VALUE 'RECORDS: '.
+002160     05  WT-RECORD-COUNT         PIC ZZZZZZZZ9.
+002170     05  FILLER                  PIC X(61).
+002180 01  WS-TRAILER-LINE-2.
+002190     05  FILLER                  PIC X(10)   VALUE 'REJECTED: '.
+002200     05  WT-REJECT-COUNT         PIC ZZZZZZZZ9.
+002210     05  FILLER                  PIC X(61).
+002220 01  WS-TRAILER-LINE-3.
+002230     05  FILLER                  PIC X(12)   VALUE 'TOTAL N:   '.
+002240     05  WT-TOTAL-N              PIC Z(12)9.
+002250     05  FILLER                  PIC X(55).
+002260 01  WS-TRAILER-LINE-4.
+002270     05  FILLER                  PIC X(12)   VALUE 'TOTAL RSLT:'.
+002280     05  WT-TOTAL-RESULT         PIC Z(15)9.
+002290     05  FILLER                  PIC X(52).
+002300 PROCEDURE DIVISION.
+002310*----------------------------------------------------------------
+002320* 0000-MAINLINE
+002330*----------------------------------------------------------------
+002340 0000-MAINLINE.
+002350     PERFORM 1000-INITIALIZE
+002360         THRU 1000-INITIALIZE-EXIT.
+002370     PERFORM 2000-PROCESS-RECORD
+002380         THRU 2000-PROCESS-RECORD-EXIT
+002390         UNTIL WS-EOF.
+002400     PERFORM 3000-TERMINATE
+002410         THRU 3000-TERMINATE-EXIT.
+002420     GOBACK.
+002430*----------------------------------------------------------------
+002440* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ, RESUMING FROM
+002450*                   A CHECKPOINT WHEN ONE IS ON FILE
+002460*----------------------------------------------------------------
+002470 1000-INITIALIZE.
+002480     PERFORM 1100-CHECK-FOR-RESTART
+002490         THRU 1100-CHECK-FOR-RESTART-EXIT.
+002500     IF WS-RESTART
+002510         OPEN EXTEND RESULT-FILE
+002512         OPEN EXTEND PRINT-FILE
+002514         OPEN EXTEND BILL-EXTRACT-FILE
+002530     ELSE
+002540         OPEN OUTPUT RESULT-FILE
+002542         OPEN OUTPUT PRINT-FILE
+002544         OPEN OUTPUT BILL-EXTRACT-FILE
+002560         PERFORM 1200-ESTABLISH-RUN-ID
+002570             THRU 1200-ESTABLISH-RUN-ID-EXIT
+002580     END-IF.
+002590     OPEN INPUT ORDER-QTY-FILE.
+002600     PERFORM 8000-READ-ORDER-QTY
+002610         THRU 8000-READ-ORDER-QTY-EXIT.
+002612*----------------------------------------------------------------
+002614* THE PRIMING READ JUST ABOVE ALREADY CONSUMED ONE OF THE RECORDS
+002616* A RESTART MUST SKIP, SO WS-SKIP-COUNT IS SEEDED TO ONE HERE
+002618* BEFORE 1300-SKIP-TO-CHECKPOINT'S LOOP STARTS COUNTING THE REST.
+002619*----------------------------------------------------------------
+002620     IF WS-RESTART
+002622         IF NOT WS-EOF
+002624             ADD 1               TO WS-SKIP-COUNT
+002626         END-IF
+002630         PERFORM 1300-SKIP-TO-CHECKPOINT
+002640             THRU 1300-SKIP-TO-CHECKPOINT-EXIT
+002650     END-IF.
+002660 1000-INITIALIZE-EXIT.
+002670     EXIT.
+002680*----------------------------------------------------------------
+002690* 1100-CHECK-FOR-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR
+002700*                          RUN THAT DID NOT COMPLETE
+002710*----------------------------------------------------------------
+002720 1100-CHECK-FOR-RESTART.
+002730     OPEN INPUT CHECKPOINT-FILE.
+002740     IF WS-CHKPNT-STATUS NOT = '00'
+002750         GO TO 1100-CHECK-FOR-RESTART-EXIT
+002760     END-IF.
+002770     READ CHECKPOINT-FILE
+002780         AT END
+002790             GO TO 1100-NO-CHECKPOINT
+002800     END-READ.
+002810     MOVE CK-RUN-ID           TO WS-RUN-ID.
+002820     MOVE CK-LAST-KEY         TO WS-SKIP-KEY.
+002830     MOVE CK-RECORD-COUNT     TO WS-RECORD-COUNT.
+002832     MOVE CK-REJECT-COUNT     TO WS-REJECT-COUNT.
+002840     MOVE CK-TOTAL-N          TO WS-TOTAL-N.
+002850     MOVE CK-TOTAL-RESULT     TO WS-TOTAL-RESULT.
+002860     SET WS-RESTART TO TRUE.
+002870 1100-NO-CHECKPOINT.
+002880     CLOSE CHECKPOINT-FILE.
+002890 1100-CHECK-FOR-RESTART-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------------
+002920* 1200-ESTABLISH-RUN-ID - BUILD A RUN-ID FOR A FRESH RUN
+002930*----------------------------------------------------------------
+002940 1200-ESTABLISH-RUN-ID.
+002950     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+002960     ACCEPT WS-CURR-TIME FROM TIME.
+002970     MOVE WS-CURR-DATE        TO WS-RUN-ID(1:8).
+002980     MOVE WS-CURR-TIME(1:6)   TO WS-RUN-ID(9:6).
+002990 1200-ESTABLISH-RUN-ID-EXIT.
+003000     EXIT.
+003010*----------------------------------------------------------------
+003020* 1300-SKIP-TO-CHECKPOINT - SKIP PAST THE WS-RECORD-COUNT RECORDS
+003022*                           A PRIOR RUN ALREADY PROCESSED.  THIS
+003024*                           COUNTS RECORDS RATHER THAN MATCHING
+003026*                           OQ-ORDER-KEY AGAINST THE CHECKPOINTED
+003028*                           KEY - ORDREC CARRIES NO UNIQUENESS
+003030*                           CONSTRAINT ON THE ORDER KEY, SO A
+003032*                           REPEATED KEY COULD STOP THE OLD
+003034*                           KEY-MATCH LOOP SHORT OR (IF THE KEY
+003036*                           NEVER RECURRED) RUN IT ALL THE WAY TO
+003038*                           END OF FILE.  IF END OF FILE IS
+003040*                           REACHED BEFORE THE COUNT IS SATISFIED
+003041*                           THE INPUT FILE NO LONGER MATCHES WHAT
+003042*                           THE CHECKPOINT EXPECTS, SO THIS RUN
+003043*                           ABENDS RATHER THAN SILENTLY FINISHING
+003044*                           AS IF EVERYTHING HAD BEEN REPROCESSED.
+003045*                           WS-SKIP-COUNT STARTS AT ONE ON A
+003046*                           RESTART (SEE 1000-INITIALIZE) SINCE
+003047*                           THE PRIMING READ BEFORE THIS PARAGRAPH
+003048*                           RUNS ALREADY CONSUMED THE FIRST OF THE
+003049*                           WS-RECORD-COUNT RECORDS BEING SKIPPED.
+003050*----------------------------------------------------------------
+003052 1300-SKIP-TO-CHECKPOINT.
+003060     PERFORM 1310-SKIP-ONE-RECORD
+003070         THRU 1310-SKIP-ONE-RECORD-EXIT
+003080         UNTIL WS-EOF
+003090         OR WS-SKIP-COUNT = WS-RECORD-COUNT.
+003100     IF WS-EOF AND WS-SKIP-COUNT NOT = WS-RECORD-COUNT
+003102         DISPLAY 'MULT-BATCH-DRIVER ABEND - ORDER-QTY-FILE RAN '
+003104                 'OUT DURING RESTART SKIP AT RECORD '
+003106                 WS-SKIP-COUNT ' OF ' WS-RECORD-COUNT
+003108         DISPLAY 'CHECKPOINT LAST KEY: ' WS-SKIP-KEY
+003110         MOVE 16                TO RETURN-CODE
+003112         STOP RUN
+003114     END-IF.
+003140 1300-SKIP-TO-CHECKPOINT-EXIT.
+003150     EXIT.
+003160*----------------------------------------------------------------
+003170* 1310-SKIP-ONE-RECORD - READ AND DISCARD ONE ALREADY-PROCESSED
+003180*                        ORDER-QUANTITY RECORD
+003190*----------------------------------------------------------------
+003200 1310-SKIP-ONE-RECORD.
+003210     PERFORM 8000-READ-ORDER-QTY
+003220         THRU 8000-READ-ORDER-QTY-EXIT.
+003222     IF NOT WS-EOF
+003224         ADD 1               TO WS-SKIP-COUNT
+003226     END-IF.
+003230 1310-SKIP-ONE-RECORD-EXIT.
+003240     EXIT.
+003250*----------------------------------------------------------------
+003260* 2000-PROCESS-RECORD - CALL THE SUBPROGRAM FOR ONE QUANTITY
+003270*----------------------------------------------------------------
+003280 2000-PROCESS-RECORD.
+003290     MOVE OQ-QUANTITY        TO WS-CALL-N.
+003300     ADD 1                   TO WS-RECORD-COUNT.
+003310     CALL 'SIMPLE-MULTIPLICATION' USING WS-CALL-N
+003320                                        WS-CALL-RESULT
+003330                                        WS-CALL-STATUS
+003340                                        WS-CALL-BRANCH
+003345                                        WS-CALL-MODE
+003347                                        WS-CALL-MULTIPLIER
+003348                                        WS-RUN-ID
+003349                                        OQ-ORDER-KEY.
+003351*    TOTAL N COVERS EVERY RECORD READ, ACCEPTED OR REJECTED, SO IT
+003352*    RECONCILES AGAINST THE SOURCE FILE'S OWN SUM OF QUANTITY
+003353*    WITHOUT HAVING TO ADD THE REJECTED COUNT BACK IN BY HAND.
+003354     ADD WS-CALL-N           TO WS-TOTAL-N
+003355         ON SIZE ERROR
+003356             DISPLAY 'MULT-BATCH-DRIVER WARNING - TOTAL N '
+003357                     'OVERFLOWED AT RECORD ' WS-RECORD-COUNT
+003358     END-ADD.
+003350     IF WS-CALL-REJECTED
+003360         ADD 1               TO WS-REJECT-COUNT
+003370         GO TO 2000-PROCESS-RECORD-READ-NEXT
+003380     END-IF.
+003390     MOVE OQ-ORDER-KEY       TO RS-ORDER-KEY.
+003400     MOVE WS-CALL-RESULT     TO RS-RESULT.
+003410     WRITE RESULT-RECORD.
+003422     ADD WS-CALL-RESULT      TO WS-TOTAL-RESULT
+003424         ON SIZE ERROR
+003426             DISPLAY 'MULT-BATCH-DRIVER WARNING - TOTAL RESULT '
+003428                     'OVERFLOWED AT RECORD ' WS-RECORD-COUNT
+003430     END-ADD.
+003440     PERFORM 2500-PRINT-DETAIL-LINE
+003450         THRU 2500-PRINT-DETAIL-LINE-EXIT.
+003452     PERFORM 2600-WRITE-BILL-EXTRACT
+003454         THRU 2600-WRITE-BILL-EXTRACT-EXIT.
+003460 2000-PROCESS-RECORD-READ-NEXT.
+003470     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+003480         GIVING WS-CKPT-QUOTIENT
+003490         REMAINDER WS-CKPT-REMAINDER.
+003500     IF WS-CKPT-REMAINDER = ZERO
+003510         PERFORM 2700-WRITE-CHECKPOINT
+003520             THRU 2700-WRITE-CHECKPOINT-EXIT
+003530     END-IF.
+003540     PERFORM 8000-READ-ORDER-QTY
+003550         THRU 8000-READ-ORDER-QTY-EXIT.
+003560 2000-PROCESS-RECORD-EXIT.
+003570     EXIT.
+003580*----------------------------------------------------------------
+003590* 2500-PRINT-DETAIL-LINE - WRITE ONE DETAIL LINE TO THE REPORT
+003600*----------------------------------------------------------------
+003610 2500-PRINT-DETAIL-LINE.
+003620     MOVE SPACES              TO WS-DETAIL-LINE.
+003630     MOVE OQ-ORDER-KEY        TO WD-ORDER-KEY.
+003640     MOVE WS-CALL-N           TO WD-QUANTITY.
+003650     MOVE WS-CALL-RESULT      TO WD-RESULT.
+003655     MOVE WS-CALL-MULTIPLIER  TO WD-MULTIPLIER.
+003660     IF WS-CALL-BRANCH = 'E'
+003670         MOVE 'EVEN'          TO WD-BRANCH
+003680     ELSE
+003690         MOVE 'ODD '          TO WD-BRANCH
+003700     END-IF.
+003710     WRITE PRINT-RECORD       FROM WS-DETAIL-LINE.
+003720 2500-PRINT-DETAIL-LINE-EXIT.
+003730     EXIT.
+003732*----------------------------------------------------------------
+003734* 2600-WRITE-BILL-EXTRACT - WRITE ONE RECORD TO THE BILLING
+003736*                           EXTRACT FOR THE QUANTITY JUST PRICED
+003738*----------------------------------------------------------------
+003740 2600-WRITE-BILL-EXTRACT.
+003742     MOVE OQ-ORDER-KEY        TO BL-ORDER-KEY.
+003744     MOVE WS-CALL-N           TO BL-QUANTITY.
+003746     MOVE WS-CALL-BRANCH      TO BL-RATE-BRANCH.
+003748     MOVE WS-CALL-RESULT      TO BL-BILL-AMOUNT.
+003750     MOVE WS-RUN-ID           TO BL-RUN-ID.
+003752     WRITE BILLING-EXTRACT-RECORD.
+003754 2600-WRITE-BILL-EXTRACT-EXIT.
+003756     EXIT.
+003758*----------------------------------------------------------------
+003760* 2700-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE
+003760*                         LAST ORDER KEY PROCESSED
+003770*----------------------------------------------------------------
+003780 2700-WRITE-CHECKPOINT.
+003790     OPEN OUTPUT CHECKPOINT-FILE.
+003800     MOVE WS-RUN-ID           TO CK-RUN-ID.
+003810     MOVE OQ-ORDER-KEY        TO CK-LAST-KEY.
+003820     MOVE WS-RECORD-COUNT     TO CK-RECORD-COUNT.
+003822     MOVE WS-REJECT-COUNT     TO CK-REJECT-COUNT.
+003830     MOVE WS-TOTAL-N          TO CK-TOTAL-N.
+003840     MOVE WS-TOTAL-RESULT     TO CK-TOTAL-RESULT.
+003850     WRITE CHECKPOINT-RECORD.
+003860     CLOSE CHECKPOINT-FILE.
+003870 2700-WRITE-CHECKPOINT-EXIT.
+003880     EXIT.
+003890*----------------------------------------------------------------
+003900* 3000-TERMINATE - CLOSE FILES, CLEAR THE CHECKPOINT, AND REPORT
+003910*                  THE CONTROL TOTALS
+003920*----------------------------------------------------------------
+003930 3000-TERMINATE.
+003940     MOVE WS-RECORD-COUNT     TO WT-RECORD-COUNT.
+003950     MOVE WS-REJECT-COUNT     TO WT-REJECT-COUNT.
+003960     MOVE WS-TOTAL-N          TO WT-TOTAL-N.
+003970     MOVE WS-TOTAL-RESULT     TO WT-TOTAL-RESULT.
+003980     WRITE PRINT-RECORD       FROM WS-TRAILER-LINE-1.
+003990     WRITE PRINT-RECORD       FROM WS-TRAILER-LINE-2.
+004000     WRITE PRINT-RECORD       FROM WS-TRAILER-LINE-3.
+004010     WRITE PRINT-RECORD       FROM WS-TRAILER-LINE-4.
+004012     CALL 'SIMPLE-MULTIPLICATION-CLOSE'.
+004020     CLOSE ORDER-QTY-FILE
+004030           RESULT-FILE
+004035           PRINT-FILE
+004038           BILL-EXTRACT-FILE.
+004050     OPEN OUTPUT CHECKPOINT-FILE.
+004060     CLOSE CHECKPOINT-FILE.
+004070     DISPLAY 'MULT-BATCH-DRIVER RECORDS PROCESSED: '
+004080             WS-RECORD-COUNT.
+004090     DISPLAY 'MULT-BATCH-DRIVER RECORDS REJECTED:  '
+004100             WS-REJECT-COUNT.
+004110 3000-TERMINATE-EXIT.
+004120     EXIT.
+004130*----------------------------------------------------------------
+004140* 8000-READ-ORDER-QTY - READ THE NEXT ORDER QUANTITY RECORD
+004150*----------------------------------------------------------------
+004160 8000-READ-ORDER-QTY.
+004170     READ ORDER-QTY-FILE
+004180         AT END
+004190             SET WS-EOF TO TRUE
+004200             GO TO 8000-READ-ORDER-QTY-EXIT
+004210     END-READ.
+004220 8000-READ-ORDER-QTY-EXIT.
+004230     EXIT.
+004240 END PROGRAM MULT-BATCH-DRIVER.
