@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * BILLREC - OUTBOUND BILLING EXTRACT RECORD LAYOUT
+      *
+      * ONE RECORD PER PRICED ORDER QUANTITY, WRITTEN BY
+      * MULT-BATCH-DRIVER FOR PICKUP BY THE DOWNSTREAM BILLING
+      * SYSTEM.  LAYOUT AGREED WITH BILLING - DO NOT CHANGE WITHOUT
+      * NOTIFYING THEM FIRST.
+      *----------------------------------------------------------------
+       01  BILLING-EXTRACT-RECORD.
+           05  BL-ORDER-KEY            PIC X(10).
+           05  BL-QUANTITY             PIC 9(07).
+           05  BL-RATE-BRANCH          PIC X(01).
+           05  BL-BILL-AMOUNT          PIC 9(10).
+           05  BL-RUN-ID               PIC X(14).
+           05  FILLER                  PIC X(18).
