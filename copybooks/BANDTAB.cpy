@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * BANDTAB - TIERED QUANTITY-BAND RATE RECORD LAYOUT
+      *
+      * ONE RECORD PER QUANTITY BAND (SMALL/MEDIUM/LARGE).  EACH BAND
+      * CARRIES ITS OWN EVEN AND ODD MULTIPLIER.  USED ONLY WHEN
+      * SIMPLE-MULTIPLICATION IS CALLED IN BANDED MODE.  THE FILE
+      * CARRIES EXACTLY THREE RECORDS, LOW BAND FIRST.
+      *----------------------------------------------------------------
+       01  BAND-RATE-RECORD.
+           05  BR-BAND-CODE            PIC 9(01).
+               88  BR-SMALL-BAND       VALUE 1.
+               88  BR-MEDIUM-BAND      VALUE 2.
+               88  BR-LARGE-BAND       VALUE 3.
+           05  BR-LOW-BOUND            PIC 9(07).
+           05  BR-HIGH-BOUND           PIC 9(07).
+           05  BR-EVEN-MULTIPLIER      PIC 9(03).
+           05  BR-ODD-MULTIPLIER       PIC 9(03).
+           05  FILLER                  PIC X(09).
