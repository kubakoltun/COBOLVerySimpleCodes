@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * RATETAB - RATE TABLE RECORD LAYOUT
+      *
+      * ONE RECORD PER MULTIPLIER KEY ('E' = EVEN QUANTITY, 'O' = ODD
+      * QUANTITY).  THE RATE TABLE FILE CARRIES EXACTLY TWO RECORDS.
+      *----------------------------------------------------------------
+       01  RATE-TABLE-RECORD.
+           05  RT-RATE-KEY             PIC X(01).
+               88  RT-EVEN-RATE        VALUE 'E'.
+               88  RT-ODD-RATE         VALUE 'O'.
+           05  RT-MULTIPLIER           PIC 9(03).
+           05  FILLER                  PIC X(16).
