@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      * AUDREC - AUDIT LOG RECORD LAYOUT FOR SIMPLE-MULTIPLICATION
+      *
+      * ONE RECORD IS APPENDED PER CALL TO SIMPLE-MULTIPLICATION, BOTH
+      * ACCEPTED AND REJECTED, SO A GIVEN RESULT CAN BE TRACED BACK TO
+      * THE RUN AND THE MOMENT IT WAS COMPUTED.  AU-ORDER-KEY CARRIES
+      * THE ORDER KEY THE CALLER WAS PRICING (OR, FOR A CALL WITH NO
+      * ORDER OF ITS OWN, SOME OTHER CORRELATING VALUE THE CALLER
+      * SUPPLIES) SO A ROW CAN BE TIED BACK TO A PARTICULAR ORDER
+      * WITHOUT MATCHING ON RUN-ID AND TIMESTAMP ALONE.  AUDITLOG
+      * CARRIES NO DCB IN THE JCL, SO THIS RECORD IS FREE TO GROW.
+      *----------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AU-RUN-ID               PIC X(14).
+           05  AU-ORDER-KEY            PIC X(10).
+           05  AU-TIMESTAMP             PIC X(14).
+           05  AU-QUANTITY             PIC 9(07).
+           05  AU-BRANCH-CODE          PIC X(01).
+           05  AU-STATUS-CODE          PIC X(02).
+           05  AU-RESULT               PIC 9(10).
+           05  FILLER                  PIC X(02).
