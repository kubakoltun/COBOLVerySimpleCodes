@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * CHKPREC - MULT-BATCH-DRIVER CHECKPOINT RECORD LAYOUT
+      *
+      * ONE RECORD CARRYING THE LAST ORDER KEY PROCESSED AND THE
+      * RUNNING TOTALS AT THAT POINT, SO A RESTART CAN SKIP FORWARD
+      * INSTEAD OF REPROCESSING THE WHOLE ORDER-QUANTITY FILE.  THE
+      * CHECKPOINT FILE IS EMPTIED WHEN A RUN COMPLETES NORMALLY.
+      *----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CK-RUN-ID               PIC X(14).
+           05  CK-LAST-KEY             PIC X(10).
+           05  CK-RECORD-COUNT         PIC 9(09).
+           05  CK-REJECT-COUNT         PIC 9(09).
+           05  CK-TOTAL-N              PIC 9(13).
+           05  CK-TOTAL-RESULT         PIC 9(16).
+           05  FILLER                  PIC X(09).
