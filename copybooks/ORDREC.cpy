@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * ORDREC - INBOUND ORDER-QUANTITY RECORD LAYOUT
+      *
+      * ONE RECORD PER QUANTITY TO BE PRICED, DROPPED BY UPSTREAM
+      * ORDER-ENTRY FOR MULT-BATCH-DRIVER TO PICK UP.  OQ-SOURCE-SYS
+      * IDENTIFIES WHICH ORDER-ENTRY SYSTEM THE RECORD CAME FROM AND
+      * OQ-EFFECTIVE-DATE IS THE DATE THE ORDER TAKES EFFECT, BOTH
+      * CARRIED THROUGH FOR RECONCILIATION BUT NOT USED IN PRICING.
+      *----------------------------------------------------------------
+       01  ORDER-QTY-RECORD.
+           05  OQ-ORDER-KEY            PIC X(10).
+           05  OQ-QUANTITY             PIC 9(07).
+           05  OQ-SOURCE-SYS           PIC X(04).
+           05  OQ-EFFECTIVE-DATE       PIC 9(08).
+           05  FILLER                  PIC X(01).
