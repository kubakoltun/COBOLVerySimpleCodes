@@ -0,0 +1,50 @@
+      *----------------------------------------------------------------
+      * RATEMAP - SYMBOLIC MAP FOR THE MULT RATE ONLINE TRANSACTION
+      *           (MAPSET RATEMAP, MAP RATEMAP)
+      *
+      * ONE SCREEN LETS A USER LOOK UP WHAT A QUANTITY WOULD PRICE AT
+      * TODAY (FUNCTION 'L'), VIEW THE CURRENT EVEN OR ODD MULTIPLIER
+      * (FUNCTION 'V'), OR CHANGE IT (FUNCTION 'U').  SHAPE OF A
+      * BMS-GENERATED SYMBOLIC MAP - RATEMAPI IS THE GROUP RECEIVED
+      * FROM THE TERMINAL, RATEMAPO IS THE GROUP SENT BACK TO IT.
+      *----------------------------------------------------------------
+       01  RATEMAPI.
+           05  RATEFUNL                PIC S9(04) COMP.
+           05  RATEFUNF                PIC X(01).
+           05  FILLER REDEFINES RATEFUNF.
+               10  RATEFUNA            PIC X(01).
+           05  RATEFUNI                PIC X(01).
+           05  RATEKEYL                PIC S9(04) COMP.
+           05  RATEKEYF                PIC X(01).
+           05  FILLER REDEFINES RATEKEYF.
+               10  RATEKEYA            PIC X(01).
+           05  RATEKEYI                PIC X(01).
+           05  RATEQTYL                PIC S9(04) COMP.
+           05  RATEQTYF                PIC X(01).
+           05  FILLER REDEFINES RATEQTYF.
+               10  RATEQTYA            PIC X(01).
+           05  RATEQTYI                PIC 9(07).
+           05  RATEMULL                PIC S9(04) COMP.
+           05  RATEMULF                PIC X(01).
+           05  FILLER REDEFINES RATEMULF.
+               10  RATEMULA            PIC X(01).
+           05  RATEMULI                PIC 9(03).
+       01  RATEMAPO.
+           05  FILLER                  PIC X(03).
+           05  RATEFUNO                PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  RATEKEYO                PIC X(01).
+           05  FILLER                  PIC X(03).
+           05  RATEQTYO                PIC 9(07).
+           05  FILLER                  PIC X(03).
+           05  RATEMULO                PIC 9(03).
+           05  RATERSLL                PIC S9(04) COMP.
+           05  RATERSLF                PIC X(01).
+           05  FILLER REDEFINES RATERSLF.
+               10  RATERSLA            PIC X(01).
+           05  RATERSLO                PIC 9(10).
+           05  RATEMSGL                PIC S9(04) COMP.
+           05  RATEMSGF                PIC X(01).
+           05  FILLER REDEFINES RATEMSGF.
+               10  RATEMSGA            PIC X(01).
+           05  RATEMSGO                PIC X(40).
