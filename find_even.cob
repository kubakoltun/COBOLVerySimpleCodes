@@ -1,15 +1,418 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLE-MULTIPLICATION.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 N           PIC 9(7).
-       01 RESULT      PIC 9(8).
-       PROCEDURE DIVISION USING N RESULT.
-       IF FUNCTION REM(N, 2) = 0
-          COMPUTE RESULT = N * 8
-       ELSE 
-          COMPUTE RESULT = N * 9
-       END-IF.
-       GOBACK.
-       END PROGRAM SIMPLE-MULTIPLICATION.
-      
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. SIMPLE-MULTIPLICATION.
+001020 AUTHOR. D-SCHAEFER.
+001030 INSTALLATION. ORDER-BILLING-SYSTEMS.
+001040 DATE-WRITTEN. 2024-01-10.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------------
+001070* MODIFICATION HISTORY
+001080*----------------------------------------------------------------
+001090* 2024-01-10 DS   INITIAL VERSION.  EVEN QUANTITIES PRICE AT 8X,
+001100*                 ODD QUANTITIES PRICE AT 9X.
+001110* 2026-08-09 DS   ADDED EDIT OF THE INCOMING QUANTITY AHEAD OF
+001120*                 THE EVEN/ODD TEST.  A ZERO OR NON-NUMERIC N NO
+001130*                 LONGER PRODUCES A RESULT - SM-STATUS-CODE COMES
+001140*                 BACK '10' AND RESULT IS LEFT UNTOUCHED SO A BAD
+001150*                 UPSTREAM RECORD CANNOT TURN INTO A BILLABLE
+001160*                 FIGURE.
+001170* 2026-08-09 DS   THE 8X/9X MULTIPLIERS ARE NO LONGER LITERALS.
+001180*                 THEY ARE LOADED ONCE PER RUN UNIT FROM THE
+001190*                 RATE TABLE FILE (SEE MULT-RATE-MAINT FOR THE
+001200*                 JOB THAT MAINTAINS IT) SO A RATE CHANGE IS A
+001210*                 DATA CHANGE, NOT A RECOMPILE.
+001220* 2026-08-09 DS   ADDED SM-BRANCH-CODE SO CALLERS CAN TELL WHICH
+001230*                 RATE WAS APPLIED WITHOUT RE-TESTING N THEMSELVES.
+001240* 2026-08-09 DS   EVERY CALL NOW APPENDS A ROW TO THE AUDIT LOG -
+001250*                 RUN-ID, TIMESTAMP, THE QUANTITY, THE BRANCH AND
+001260*                 STATUS, AND THE RESULT - SO A COMPUTED FIGURE
+001270*                 CAN BE TRACED BACK AFTER THE FACT.  REJECTED
+001280*                 CALLS ARE LOGGED TOO.
+001290* 2026-08-09 DS   ADDED SM-MODE-FLAG.  MODE '0' (THE DEFAULT)
+001300*                 KEEPS THE FLAT EVEN/ODD RATE-TABLE PRICING.
+001310*                 MODE '1' PRICES BY QUANTITY BAND INSTEAD - EACH
+001320*                 BAND IN THE NEW BAND RATE FILE CARRIES ITS OWN
+001330*                 EVEN AND ODD MULTIPLIER - FOR CALLERS THAT WANT
+001340*                 HIGH-VOLUME ORDERS PRICED DIFFERENTLY FROM
+001350*                 SMALL ONES.
+001352* 2026-08-09 DS   RATE-TABLE-FILE IS NOW ORGANIZATION INDEXED,
+001354*                 KEYED ON RT-RATE-KEY, TO MATCH THE VSAM KSDS
+001356*                 THE ONLINE RATE TRANSACTION READS AND REWRITES
+001358*                 DIRECTLY THROUGH CICS FILE CONTROL.  BOTH THIS
+001360*                 PROGRAM AND MULT-RATE-MAINT NOW BUILD AND LOAD
+001362*                 THE SAME KSDS INSTEAD OF A FLAT FILE THAT THE
+001364*                 ONLINE TRANSACTION'S CICS FCT DEFINITION DID
+001366*                 NOT ACTUALLY MATCH.
+001368* 2026-08-09 DS   RESULT WIDENED TO PIC 9(10) AND THE 8X/9X
+001370*                 COMPUTES GUARDED WITH ON SIZE ERROR - WITH THE
+001372*                 MULTIPLIERS NOW DATA-DRIVEN (SEE ABOVE), A
+001374*                 LARGE ENOUGH RATE CHANGE COULD OTHERWISE
+001376*                 OVERFLOW AN 8-DIGIT RESULT AND TRUNCATE
+001378*                 SILENTLY.  A NEW STATUS '20' REPORTS THE
+001380*                 OVERFLOW AND LEAVES RESULT UNTOUCHED, THE SAME
+001382*                 AS AN INVALID QUANTITY.  AU-RESULT, RS-RESULT
+001384*                 AND BL-BILL-AMOUNT WERE WIDENED TO MATCH.
+001386* 2026-08-09 DS   ADDED SM-MULTIPLIER-USED SO A CALLER (THE
+001388*                 BATCH DRIVER'S REPORT, IN PARTICULAR) CAN PRINT
+001390*                 THE ACTUAL MULTIPLIER APPLIED INSTEAD OF
+001392*                 ASSUMING A FIXED 8 OR 9 FROM THE BRANCH CODE
+001394*                 ALONE, NOW THAT THE RATE IS DATA-DRIVEN.
+001396* 2026-08-09 DS   AN OUT-OF-RANGE QUANTITY IN BANDED MODE (NO
+001398*                 CONFIGURED BAND CONTAINS IT) NOW COMES BACK
+001400*                 STATUS '30' WITH NO BRANCH AND RESULT
+001402*                 UNTOUCHED, RATHER THAN SILENTLY PRICING AT THE
+001404*                 FIRST BAND'S RATE.
+001406* 2026-08-09 DS   ADDED ENTRY POINT SIMPLE-MULTIPLICATION-CLOSE
+001408*                 SO A DRIVER THAT IS DONE CALLING THIS PROGRAM
+001410*                 CAN EXPLICITLY CLOSE THE AUDIT LOG INSTEAD OF
+001412*                 RELYING ON THE RUN UNIT ENDING TO DO IT.
+001413* 2026-08-09 DS   ADDED SM-RUN-ID TO THE CALLING SEQUENCE.  THE
+001415*                 AUDIT LOG NOW STAMPS EVERY ROW WITH THE RUN-ID
+001416*                 THE CALLER SUPPLIES INSTEAD OF ONE THIS PROGRAM
+001417*                 MADE UP FROM THE CLOCK WHEN ITS AUDIT LOG FIRST
+001418*                 OPENED - ON A RESTARTED BATCH RUN THE DRIVER
+001419*                 CARRIES FORWARD THE ORIGINAL RUN-ID FROM ITS
+001420*                 CHECKPOINT, AND THIS PROGRAM IS A FRESH LOAD
+001421*                 MODULE THAT OTHERWISE HAD NO WAY TO KNOW IT.
+001423* 2026-08-09 DS   ADDED SM-ORDER-KEY TO THE CALLING SEQUENCE AND
+001424*                 A NEW AU-ORDER-KEY FIELD IN AUDREC SO AN AUDIT
+001425*                 ROW CAN BE TIED BACK TO THE ORDER IT PRICED
+001426*                 WITHOUT MATCHING ON RUN-ID AND TIMESTAMP ALONE.
+001427* 2026-08-09 DS   SM-MODE-FLAG IS NOW VALIDATED.  A VALUE THAT IS
+001428*                 NEITHER '0' NOR '1' USED TO FALL THROUGH THE
+001429*                 SM-MODE-BANDED TEST AND PRICE FLAT WITHOUT ANY
+001430*                 INDICATION THE CALLER'S MODE FLAG WAS BAD.  IT
+001431*                 NOW COMES BACK STATUS '40' (SM-INVALID-MODE)
+001432*                 WITH NO BRANCH AND NO RESULT, LOGGED TO THE
+001433*                 AUDIT TRAIL THE SAME AS ANY OTHER REJECTED CALL.
+001434*----------------------------------------------------------------
+001370 ENVIRONMENT DIVISION.
+001380 CONFIGURATION SECTION.
+001390 SOURCE-COMPUTER. IBM-370.
+001400 OBJECT-COMPUTER. IBM-370.
+001410 INPUT-OUTPUT SECTION.
+001420 FILE-CONTROL.
+001430     SELECT RATE-TABLE-FILE  ASSIGN TO RATETAB
+001432            ORGANIZATION IS INDEXED
+001434            RECORD KEY IS RT-RATE-KEY
+001436            ACCESS MODE IS SEQUENTIAL.
+001450     SELECT BAND-RATE-FILE   ASSIGN TO BANDTAB
+001460            ORGANIZATION IS SEQUENTIAL.
+001470     SELECT AUDIT-FILE       ASSIGN TO AUDITLOG
+001480            ORGANIZATION IS SEQUENTIAL.
+001490 DATA DIVISION.
+001500 FILE SECTION.
+001510 FD  RATE-TABLE-FILE
+001520     RECORDING MODE IS F.
+001530 COPY RATETAB.
+001540 FD  BAND-RATE-FILE
+001550     RECORDING MODE IS F.
+001560 COPY BANDTAB.
+001570 FD  AUDIT-FILE
+001580     RECORDING MODE IS F.
+001590 COPY AUDREC.
+001600 WORKING-STORAGE SECTION.
+001610 01  WS-SWITCHES.
+001620     05  WS-RATES-LOADED-SW      PIC X(01)   VALUE 'N'.
+001630         88  WS-RATES-LOADED     VALUE 'Y'.
+001640     05  WS-BANDS-LOADED-SW      PIC X(01)   VALUE 'N'.
+001650         88  WS-BANDS-LOADED     VALUE 'Y'.
+001660     05  WS-AUDIT-OPEN-SW        PIC X(01)   VALUE 'N'.
+001670         88  WS-AUDIT-OPEN       VALUE 'Y'.
+001680 01  WS-RATE-WORK.
+001690     05  WS-RATE-IDX             PIC 9(02)   COMP.
+001700     05  WS-RATE-ENTRY OCCURS 2 TIMES.
+001710         10  WS-RATE-KEY         PIC X(01).
+001720         10  WS-RATE-MULT        PIC 9(03).
+001730 01  WS-MULTIPLIERS.
+001740     05  WS-EVEN-MULTIPLIER      PIC 9(03)   VALUE 008.
+001750     05  WS-ODD-MULTIPLIER       PIC 9(03)   VALUE 009.
+001760 01  WS-BAND-WORK.
+001770     05  WS-BAND-IDX             PIC 9(02)   COMP.
+001780     05  WS-BAND-ENTRY OCCURS 3 TIMES.
+001790         10  WS-BAND-CODE        PIC 9(01).
+001800         10  WS-BAND-LOW         PIC 9(07).
+001810         10  WS-BAND-HIGH        PIC 9(07).
+001820         10  WS-BAND-EVEN-MULT   PIC 9(03).
+001830         10  WS-BAND-ODD-MULT    PIC 9(03).
+001840 01  WS-BAND-SEARCH.
+001850     05  WS-BAND-SRCH-IDX        PIC 9(02)   COMP.
+001860     05  WS-BAND-FOUND-IDX       PIC 9(02)   COMP   VALUE ZERO.
+001880 01  WS-CURRENT-DATE-TIME.
+001890     05  WS-CURR-DATE            PIC 9(08).
+001900     05  WS-CURR-TIME            PIC 9(08).
+001905 LINKAGE SECTION.
+001910 01  N                           PIC 9(07).
+001915 01  RESULT                      PIC 9(10).
+001920 01  SM-STATUS-CODE              PIC X(02).
+001922     88  SM-VALID-QTY            VALUE '00'.
+001924     88  SM-INVALID-QTY          VALUE '10'.
+001926     88  SM-OVERFLOW-QTY         VALUE '20'.
+001928     88  SM-BAND-NOT-FOUND       VALUE '30'.
+001929     88  SM-INVALID-MODE         VALUE '40'.
+001930 01  SM-BRANCH-CODE              PIC X(01).
+001940     88  SM-EVEN-BRANCH          VALUE 'E'.
+001950     88  SM-ODD-BRANCH           VALUE 'O'.
+001960     88  SM-NO-BRANCH            VALUE SPACE.
+001970 01  SM-MODE-FLAG                PIC X(01).
+001980     88  SM-MODE-FLAT            VALUE '0'.
+001990     88  SM-MODE-BANDED          VALUE '1'.
+002000 01  SM-MULTIPLIER-USED          PIC 9(03).
+002010 01  SM-RUN-ID                   PIC X(14).
+002015 01  SM-ORDER-KEY                PIC X(10).
+002040 PROCEDURE DIVISION USING N RESULT SM-STATUS-CODE
+002050                                  SM-BRANCH-CODE
+002060                                  SM-MODE-FLAG
+002065                                  SM-MULTIPLIER-USED
+002067                                  SM-RUN-ID
+002068                                  SM-ORDER-KEY.
+002070*----------------------------------------------------------------
+002080* 0000-MAINLINE
+002090*----------------------------------------------------------------
+002100 0000-MAINLINE.
+002105     IF NOT WS-AUDIT-OPEN
+002106         PERFORM 0600-OPEN-AUDIT-LOG
+002107             THRU 0600-OPEN-AUDIT-LOG-EXIT
+002108     END-IF.
+002109     IF NOT SM-MODE-FLAT AND NOT SM-MODE-BANDED
+002111         SET SM-INVALID-MODE TO TRUE
+002112         SET SM-NO-BRANCH TO TRUE
+002113         MOVE ZERO TO SM-MULTIPLIER-USED
+002114         PERFORM 2900-WRITE-AUDIT-RECORD
+002115             THRU 2900-WRITE-AUDIT-RECORD-EXIT
+002116         GO TO 0000-MAINLINE-EXIT
+002117     END-IF.
+002110     IF NOT WS-RATES-LOADED
+002120         PERFORM 0500-LOAD-RATE-TABLE
+002130             THRU 0500-LOAD-RATE-TABLE-EXIT
+002140     END-IF.
+002150     IF SM-MODE-BANDED AND NOT WS-BANDS-LOADED
+002160         PERFORM 0550-LOAD-BAND-TABLE
+002170             THRU 0550-LOAD-BAND-TABLE-EXIT
+002180     END-IF.
+002230     PERFORM 1000-EDIT-QUANTITY
+002240         THRU 1000-EDIT-QUANTITY-EXIT.
+002245     MOVE ZERO TO SM-MULTIPLIER-USED.
+002250     IF SM-VALID-QTY
+002260         IF SM-MODE-BANDED
+002270             PERFORM 2100-COMPUTE-BANDED-RESULT
+002280                 THRU 2100-COMPUTE-BANDED-RESULT-EXIT
+002290         ELSE
+002300             PERFORM 2000-COMPUTE-RESULT
+002310                 THRU 2000-COMPUTE-RESULT-EXIT
+002320         END-IF
+002330     ELSE
+002340         SET SM-NO-BRANCH TO TRUE
+002350     END-IF.
+002360     PERFORM 2900-WRITE-AUDIT-RECORD
+002370         THRU 2900-WRITE-AUDIT-RECORD-EXIT.
+002380 0000-MAINLINE-EXIT.
+002390     GOBACK.
+002400*----------------------------------------------------------------
+002410* 0500-LOAD-RATE-TABLE - LOAD THE EVEN/ODD MULTIPLIERS ONCE PER
+002420*                        RUN UNIT FROM THE RATE TABLE FILE
+002430*----------------------------------------------------------------
+002440 0500-LOAD-RATE-TABLE.
+002450     OPEN INPUT RATE-TABLE-FILE.
+002460     MOVE 1 TO WS-RATE-IDX.
+002470     PERFORM 0510-READ-RATE-ENTRY
+002480         THRU 0510-READ-RATE-ENTRY-EXIT
+002490         UNTIL WS-RATE-IDX > 2.
+002500     CLOSE RATE-TABLE-FILE.
+002510     SET WS-RATES-LOADED TO TRUE.
+002520 0500-LOAD-RATE-TABLE-EXIT.
+002530     EXIT.
+002540*----------------------------------------------------------------
+002550* 0510-READ-RATE-ENTRY - READ ONE RATE RECORD AND APPLY IT
+002560*----------------------------------------------------------------
+002570 0510-READ-RATE-ENTRY.
+002580     READ RATE-TABLE-FILE INTO WS-RATE-ENTRY(WS-RATE-IDX)
+002590         AT END
+002600             MOVE 99 TO WS-RATE-IDX
+002610             GO TO 0510-READ-RATE-ENTRY-EXIT
+002620     END-READ.
+002630     IF WS-RATE-KEY(WS-RATE-IDX) = 'E'
+002640         MOVE WS-RATE-MULT(WS-RATE-IDX) TO WS-EVEN-MULTIPLIER
+002650     ELSE
+002660         IF WS-RATE-KEY(WS-RATE-IDX) = 'O'
+002670             MOVE WS-RATE-MULT(WS-RATE-IDX) TO WS-ODD-MULTIPLIER
+002680         END-IF
+002690     END-IF.
+002700     ADD 1 TO WS-RATE-IDX.
+002710 0510-READ-RATE-ENTRY-EXIT.
+002720     EXIT.
+002730*----------------------------------------------------------------
+002740* 0550-LOAD-BAND-TABLE - LOAD THE QUANTITY-BAND RATES ONCE PER
+002750*                        RUN UNIT FROM THE BAND RATE FILE
+002760*----------------------------------------------------------------
+002770 0550-LOAD-BAND-TABLE.
+002780     OPEN INPUT BAND-RATE-FILE.
+002790     MOVE 1 TO WS-BAND-IDX.
+002800     PERFORM 0560-READ-BAND-ENTRY
+002810         THRU 0560-READ-BAND-ENTRY-EXIT
+002820         UNTIL WS-BAND-IDX > 3.
+002830     CLOSE BAND-RATE-FILE.
+002840     SET WS-BANDS-LOADED TO TRUE.
+002850 0550-LOAD-BAND-TABLE-EXIT.
+002860     EXIT.
+002870*----------------------------------------------------------------
+002880* 0560-READ-BAND-ENTRY - READ ONE BAND RATE RECORD
+002890*----------------------------------------------------------------
+002900 0560-READ-BAND-ENTRY.
+002910     READ BAND-RATE-FILE INTO WS-BAND-ENTRY(WS-BAND-IDX)
+002920         AT END
+002930             MOVE 99 TO WS-BAND-IDX
+002940             GO TO 0560-READ-BAND-ENTRY-EXIT
+002950     END-READ.
+002960     ADD 1 TO WS-BAND-IDX.
+002970 0560-READ-BAND-ENTRY-EXIT.
+002980     EXIT.
+002990*----------------------------------------------------------------
+003000* 0600-OPEN-AUDIT-LOG - OPEN THE AUDIT FILE FOR THIS RUN UNIT
+003020*----------------------------------------------------------------
+003030 0600-OPEN-AUDIT-LOG.
+003040     OPEN EXTEND AUDIT-FILE.
+003090     SET WS-AUDIT-OPEN TO TRUE.
+003100 0600-OPEN-AUDIT-LOG-EXIT.
+003110     EXIT.
+003120*----------------------------------------------------------------
+003130* 1000-EDIT-QUANTITY - REJECT A ZERO OR NON-NUMERIC QUANTITY
+003140*----------------------------------------------------------------
+003150 1000-EDIT-QUANTITY.
+003160     SET SM-VALID-QTY TO TRUE.
+003170     IF N NOT NUMERIC
+003180         SET SM-INVALID-QTY TO TRUE
+003190         GO TO 1000-EDIT-QUANTITY-EXIT
+003200     END-IF.
+003210     IF N = ZERO
+003220         SET SM-INVALID-QTY TO TRUE
+003230     END-IF.
+003240 1000-EDIT-QUANTITY-EXIT.
+003250     EXIT.
+003260*----------------------------------------------------------------
+003270* 2000-COMPUTE-RESULT - EVEN QUANTITIES PRICE AT THE EVEN RATE,
+003280*                       ODD QUANTITIES PRICE AT THE ODD RATE
+003290*----------------------------------------------------------------
+003300 2000-COMPUTE-RESULT.
+003310     IF FUNCTION REM(N, 2) = 0
+003320         SET SM-EVEN-BRANCH TO TRUE
+003322         MOVE WS-EVEN-MULTIPLIER TO SM-MULTIPLIER-USED
+003330         COMPUTE RESULT = N * WS-EVEN-MULTIPLIER
+003332             ON SIZE ERROR
+003334                 SET SM-OVERFLOW-QTY TO TRUE
+003336         END-COMPUTE
+003340     ELSE
+003350         SET SM-ODD-BRANCH TO TRUE
+003352         MOVE WS-ODD-MULTIPLIER TO SM-MULTIPLIER-USED
+003360         COMPUTE RESULT = N * WS-ODD-MULTIPLIER
+003362             ON SIZE ERROR
+003364                 SET SM-OVERFLOW-QTY TO TRUE
+003366         END-COMPUTE
+003370     END-IF.
+003380 2000-COMPUTE-RESULT-EXIT.
+003390     EXIT.
+003400*----------------------------------------------------------------
+003410* 2100-COMPUTE-BANDED-RESULT - PRICE BY QUANTITY BAND, THEN BY
+003420*                              EVEN/ODD WITHIN THAT BAND.  IF NO
+003422*                              CONFIGURED BAND CONTAINS N THE
+003424*                              QUANTITY COMES BACK REJECTED
+003426*                              RATHER THAN PRICED AT A GUESS.
+003430*----------------------------------------------------------------
+003440 2100-COMPUTE-BANDED-RESULT.
+003450     PERFORM 2110-FIND-BAND
+003460         THRU 2110-FIND-BAND-EXIT.
+003462     IF WS-BAND-FOUND-IDX = ZERO
+003464         SET SM-BAND-NOT-FOUND TO TRUE
+003466         SET SM-NO-BRANCH TO TRUE
+003468         GO TO 2100-COMPUTE-BANDED-RESULT-EXIT
+003470     END-IF.
+003472     IF FUNCTION REM(N, 2) = 0
+003480         SET SM-EVEN-BRANCH TO TRUE
+003482         MOVE WS-BAND-EVEN-MULT(WS-BAND-FOUND-IDX)
+003484             TO SM-MULTIPLIER-USED
+003490         COMPUTE RESULT =
+003500             N * WS-BAND-EVEN-MULT(WS-BAND-FOUND-IDX)
+003502             ON SIZE ERROR
+003504                 SET SM-OVERFLOW-QTY TO TRUE
+003506         END-COMPUTE
+003510     ELSE
+003520         SET SM-ODD-BRANCH TO TRUE
+003522         MOVE WS-BAND-ODD-MULT(WS-BAND-FOUND-IDX)
+003524             TO SM-MULTIPLIER-USED
+003530         COMPUTE RESULT =
+003540             N * WS-BAND-ODD-MULT(WS-BAND-FOUND-IDX)
+003542             ON SIZE ERROR
+003544                 SET SM-OVERFLOW-QTY TO TRUE
+003546         END-COMPUTE
+003550     END-IF.
+003560 2100-COMPUTE-BANDED-RESULT-EXIT.
+003570     EXIT.
+003580*----------------------------------------------------------------
+003590* 2110-FIND-BAND - LOCATE THE BAND WHOSE RANGE CONTAINS N.
+003592*                  WS-BAND-FOUND-IDX COMES BACK ZERO IF NO
+003594*                  CONFIGURED BAND'S RANGE CONTAINS N.
+003600*----------------------------------------------------------------
+003610 2110-FIND-BAND.
+003620     MOVE 1 TO WS-BAND-SRCH-IDX.
+003630     MOVE ZERO TO WS-BAND-FOUND-IDX.
+003640     PERFORM 2120-TEST-ONE-BAND
+003650         THRU 2120-TEST-ONE-BAND-EXIT
+003660         UNTIL WS-BAND-SRCH-IDX > 3.
+003670 2110-FIND-BAND-EXIT.
+003680     EXIT.
+003690*----------------------------------------------------------------
+003700* 2120-TEST-ONE-BAND - DOES THIS BAND'S RANGE CONTAIN N?
+003710*----------------------------------------------------------------
+003720 2120-TEST-ONE-BAND.
+003730     IF N >= WS-BAND-LOW(WS-BAND-SRCH-IDX) AND
+003740        N <= WS-BAND-HIGH(WS-BAND-SRCH-IDX)
+003750         MOVE WS-BAND-SRCH-IDX TO WS-BAND-FOUND-IDX
+003760         MOVE 99 TO WS-BAND-SRCH-IDX
+003770         GO TO 2120-TEST-ONE-BAND-EXIT
+003780     END-IF.
+003790     ADD 1 TO WS-BAND-SRCH-IDX.
+003800 2120-TEST-ONE-BAND-EXIT.
+003810     EXIT.
+003820*----------------------------------------------------------------
+003830* 2900-WRITE-AUDIT-RECORD - APPEND ONE ROW FOR THIS CALL
+003840*----------------------------------------------------------------
+003850 2900-WRITE-AUDIT-RECORD.
+003860     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+003870     ACCEPT WS-CURR-TIME FROM TIME.
+003880     MOVE SM-RUN-ID          TO AU-RUN-ID.
+003885     MOVE SM-ORDER-KEY       TO AU-ORDER-KEY.
+003890     MOVE WS-CURR-DATE       TO AU-TIMESTAMP(1:8).
+003900     MOVE WS-CURR-TIME(1:6) TO AU-TIMESTAMP(9:6).
+003910     MOVE N                  TO AU-QUANTITY.
+003920     MOVE SM-BRANCH-CODE     TO AU-BRANCH-CODE.
+003930     MOVE SM-STATUS-CODE     TO AU-STATUS-CODE.
+003940     IF SM-VALID-QTY
+003950         MOVE RESULT         TO AU-RESULT
+003960     ELSE
+003970         MOVE ZERO           TO AU-RESULT
+003980     END-IF.
+003990     WRITE AUDIT-RECORD.
+004000 2900-WRITE-AUDIT-RECORD-EXIT.
+004010     EXIT.
+004012*----------------------------------------------------------------
+004014* SIMPLE-MULTIPLICATION-CLOSE - SEPARATE ENTRY POINT A DRIVER
+004016*                  CALLS ONCE IT IS DONE PRICING QUANTITIES, SO
+004018*                  THE AUDIT LOG OPENED ACROSS MANY CALLS TO THE
+004020*                  MAIN ENTRY POINT GETS CLOSED EXPLICITLY
+004022*                  INSTEAD OF LEFT FOR THE RUN UNIT TO CLEAN UP.
+004024*----------------------------------------------------------------
+004026 ENTRY 'SIMPLE-MULTIPLICATION-CLOSE'.
+004028     PERFORM 9000-CLOSE-AUDIT-LOG
+004030         THRU 9000-CLOSE-AUDIT-LOG-EXIT.
+004032     GOBACK.
+004034*----------------------------------------------------------------
+004036* 9000-CLOSE-AUDIT-LOG - CLOSE THE AUDIT FILE IF THIS RUN UNIT
+004038*                        OPENED IT
+004040*----------------------------------------------------------------
+004042 9000-CLOSE-AUDIT-LOG.
+004044     IF WS-AUDIT-OPEN
+004046         CLOSE AUDIT-FILE
+004048         MOVE 'N' TO WS-AUDIT-OPEN-SW
+004050     END-IF.
+004052 9000-CLOSE-AUDIT-LOG-EXIT.
+004054     EXIT.
+004060 END PROGRAM SIMPLE-MULTIPLICATION.
