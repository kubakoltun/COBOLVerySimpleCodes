@@ -0,0 +1,357 @@
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. MULT-RATE-ONLINE.
+001020 AUTHOR. D-SCHAEFER.
+001030 INSTALLATION. ORDER-BILLING-SYSTEMS.
+001040 DATE-WRITTEN. 2026-08-09.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------------
+001070* MODIFICATION HISTORY
+001080*----------------------------------------------------------------
+001090* 2026-08-09 DS   INITIAL VERSION.  PSEUDO-CONVERSATIONAL CICS
+001100*                 TRANSACTION MULT AGAINST MAPSET RATEMAP, MAP
+001101*                 RATEMAP.  FUNCTION 'L' CALLED
+001102*                 SIMPLE-MULTIPLICATION SO A USER COULD SEE WHAT
+001103*                 A QUANTITY WOULD PRICE AT UNDER TODAY'S RULES
+001104*                 WITHOUT WAITING FOR THE NEXT BATCH CYCLE.
+001105*                 FUNCTIONS 'V' AND 'U' READ AND REWRITE THE
+001106*                 EVEN/ODD ROW OF RATETAB SO A BAD RATE CAN BE
+001107*                 CORRECTED THE SAME DAY IT IS FOUND.  RATETAB
+001108*                 IS DEFINED TO CICS AS A KSDS KEYED BY
+001109*                 RT-RATE-KEY FOR THIS RANDOM ACCESS - RATEMNT
+001110*                 (BATCH) STILL REBUILDS IT OVERNIGHT, NOW
+001111*                 AGAINST THE SAME KSDS ORGANIZATION (SEE
+001112*                 RATEMNT FOR THAT CHANGE).
+001113* 2026-08-09 DS   FUNCTION 'L' NO LONGER CALLS
+001114*                 SIMPLE-MULTIPLICATION.  A CICS TRANSACTION
+001115*                 CANNOT SHARE A FILE BETWEEN CICS FILE CONTROL
+001116*                 AND A CALLED PROGRAM'S OWN NATIVE OPEN/READ -
+001117*                 SIMPLE-MULTIPLICATION OPENS RATETAB, BANDTAB
+001118*                 AND THE AUDIT LOG WITH ORDINARY COBOL I/O FOR
+001119*                 THE BATCH DRIVER, WHICH CICS FILE CONTROL
+001120*                 CANNOT COEXIST WITH.  THE LOOKUP NOW READS THE
+001121*                 EVEN AND ODD ROWS OF RATETAB ITSELF THROUGH
+001122*                 EXEC CICS READ (THE SAME WAY 2200-VIEW-RATE
+001123*                 ALREADY DID) AND REPEATS THE EVEN/ODD COMPUTE
+001124*                 IN LINE.
+001126* 2026-08-09 DS   THE RETURN THAT ENDS EACH PSEUDO-CONVERSATIVE
+001127*                 LEG NOW SUPPLIES A COMMAREA.  EIBCALEN ONLY
+001128*                 COMES BACK NON-ZERO ON RE-ENTRY IF THE
+001129*                 PRECEDING RETURN PASSED ONE - WITHOUT IT EVERY
+001130*                 RE-INVOCATION OF MULT LOOKED LIKE A FIRST
+001131*                 ENTRY AND JUST RE-SENT THE BLANK MAP, SO
+001132*                 2000-RECEIVE-AND-PROCESS COULD NEVER RUN.
+001133* 2026-08-09 DS   2100-LOOKUP-QUANTITY NOW ALSO REJECTS A
+001134*                 NON-NUMERIC RATEQTYI.  THIS PATH DOES NOT GO
+001135*                 THROUGH SIMPLE-MULTIPLICATION'S OWN EDIT (SEE
+001136*                 ABOVE), SO IT NEEDS THE SAME GUARD ON ITS OWN
+001137*                 BEFORE FUNCTION REM AND THE COMPUTE STATEMENTS.
+001138* 2026-08-09 DS   2300-UPDATE-RATE NOW REJECTS A ZERO RATEMULI
+001139*                 INSTEAD OF REWRITING RATETAB WITH IT - A ZERO
+001140*                 MULTIPLIER WOULD SILENTLY ZERO EVERY SUBSEQUENT
+001141*                 EVEN OR ODD RESULT, BATCH AND ONLINE ALIKE.
+001143* 2026-08-09 DS   BOTH 2100-LOOKUP-QUANTITY AND 2300-UPDATE-RATE
+001144*                 NOW APPEND A ROW TO A NEW ONLINE AUDIT TRAIL
+001145*                 (FILE RATEAUD) THROUGH CICS FILE CONTROL, USING
+001146*                 THE SAME AUDREC RECORD LAYOUT SIMPLE-MULTIPLICATION
+001147*                 WRITES FOR THE BATCH DRIVER.  A SEPARATE FILE,
+001148*                 NOT AUDITLOG ITSELF, BECAUSE AUDITLOG IS OWNED BY
+001149*                 SIMPLE-MULTIPLICATION'S OWN NATIVE OPEN/READ AND
+001150*                 CANNOT ALSO BE A CICS FILE CONTROL RESOURCE - THE
+001151*                 SAME CONSTRAINT THAT KEPT FUNCTION L FROM CALLING
+001152*                 SIMPLE-MULTIPLICATION IN THE FIRST PLACE (SEE
+001153*                 ABOVE).  BEFORE THIS, AN ONLINE LOOKUP OR RATE
+001154*                 CHANGE LEFT NO TRACE ANYWHERE ONCE THE SCREEN WAS
+001155*                 OVERWRITTEN BY THE NEXT TRANSACTION.
+001156*----------------------------------------------------------------
+001220* RESOURCE DEFINITIONS ASSUMED (CSD GROUP MULTGRP):
+001230*   TRANSACTION MULT  PROGRAM(RATEONL)
+001240*   PROGRAM    RATEONL  LANGUAGE(COBOL)
+001250*   MAPSET     RATEMAP
+001260*   FILE       RATETAB  KSDS, RECORDSIZE(20,20), KEYLENGTH(1,0)
+001265*   FILE       RATEAUD  ESDS, RECORDSIZE(60,60)
+001270*----------------------------------------------------------------
+001280 ENVIRONMENT DIVISION.
+001290 CONFIGURATION SECTION.
+001300 SOURCE-COMPUTER. IBM-370.
+001310 OBJECT-COMPUTER. IBM-370.
+001320 DATA DIVISION.
+001330 WORKING-STORAGE SECTION.
+001340 01  WS-SWITCHES.
+001350     05  WS-FIRST-ENTRY-SW       PIC X(01)   VALUE 'Y'.
+001360         88  WS-FIRST-ENTRY      VALUE 'Y'.
+001365 01  WS-DUMMY-COMMAREA           PIC X(01)   VALUE SPACE.
+001370 COPY RATETAB.
+001390 01  WS-LOOKUP-WORK.
+001400     05  WS-EVEN-MULT-LOCAL      PIC 9(03).
+001410     05  WS-ODD-MULT-LOCAL       PIC 9(03).
+001420     05  WS-LOOKUP-RESULT        PIC 9(10).
+001460 01  WS-RESP                     PIC S9(08) COMP.
+001462 01  WS-CURRENT-DATE-TIME.
+001464     05  WS-CURR-DATE            PIC 9(08).
+001466     05  WS-CURR-TIME            PIC 9(08).
+001468 01  WS-AUDIT-WORK.
+001470     05  WS-OA-STATUS            PIC X(02).
+001472     05  WS-OA-BRANCH            PIC X(01).
+001474     05  WS-OLD-MULTIPLIER       PIC 9(03).
+001476 COPY AUDREC.
+001478 COPY RATEMAP.
+001480 PROCEDURE DIVISION.
+001490*----------------------------------------------------------------
+001500* 0000-MAINLINE - FIRST ENTRY SENDS THE BLANK MAP, RE-ENTRY
+001510*                 RECEIVES IT AND ACTS ON WHATEVER FUNCTION THE
+001520*                 USER KEYED
+001530*----------------------------------------------------------------
+001540 0000-MAINLINE.
+001550     EXEC CICS HANDLE CONDITION
+001560         ERROR(9999-ABEND)
+001570     END-EXEC.
+001580     IF EIBCALEN = ZERO
+001590         SET WS-FIRST-ENTRY TO TRUE
+001600     ELSE
+001610         MOVE 'N'             TO WS-FIRST-ENTRY-SW
+001620     END-IF.
+001630     IF WS-FIRST-ENTRY
+001640         PERFORM 1000-SEND-INITIAL-MAP
+001650             THRU 1000-SEND-INITIAL-MAP-EXIT
+001660     ELSE
+001670         PERFORM 2000-RECEIVE-AND-PROCESS
+001680             THRU 2000-RECEIVE-AND-PROCESS-EXIT
+001690     END-IF.
+001700     EXEC CICS RETURN
+001710         TRANSID('MULT')
+001712         COMMAREA(WS-DUMMY-COMMAREA)
+001714         LENGTH(1)
+001720     END-EXEC.
+001730     GOBACK.
+001740*----------------------------------------------------------------
+001750* 1000-SEND-INITIAL-MAP - PUT UP A BLANK SCREEN ON FIRST ENTRY
+001760*----------------------------------------------------------------
+001770 1000-SEND-INITIAL-MAP.
+001780     MOVE SPACES              TO RATEMAPO.
+001790     MOVE 'KEY L=LOOKUP, V=VIEW RATE, U=UPDATE RATE, THEN ENTER'
+001800                              TO RATEMSGO.
+001810     EXEC CICS SEND MAP('RATEMAP')
+001820         MAPSET('RATEMAP')
+001830         FROM(RATEMAPO)
+001840         ERASE
+001850     END-EXEC.
+001860 1000-SEND-INITIAL-MAP-EXIT.
+001870     EXIT.
+001880*----------------------------------------------------------------
+001890* 2000-RECEIVE-AND-PROCESS - READ THE SCREEN BACK AND DISPATCH
+001900*                            ON THE FUNCTION CODE KEYED
+001910*----------------------------------------------------------------
+001920 2000-RECEIVE-AND-PROCESS.
+001930     EXEC CICS RECEIVE MAP('RATEMAP')
+001940         MAPSET('RATEMAP')
+001950         INTO(RATEMAPI)
+001960     END-EXEC.
+001970     MOVE SPACES              TO RATEMAPO.
+001980     EVALUATE RATEFUNI
+001990         WHEN 'L'
+002000             PERFORM 2100-LOOKUP-QUANTITY
+002010                 THRU 2100-LOOKUP-QUANTITY-EXIT
+002020         WHEN 'V'
+002030             PERFORM 2200-VIEW-RATE
+002040                 THRU 2200-VIEW-RATE-EXIT
+002050         WHEN 'U'
+002060             PERFORM 2300-UPDATE-RATE
+002070                 THRU 2300-UPDATE-RATE-EXIT
+002080         WHEN OTHER
+002090             MOVE 'UNKNOWN FUNCTION - USE L, V OR U'
+002100                                  TO RATEMSGO
+002110     END-EVALUATE.
+002120     EXEC CICS SEND MAP('RATEMAP')
+002130         MAPSET('RATEMAP')
+002140         FROM(RATEMAPO)
+002150         DATAONLY
+002160     END-EXEC.
+002170 2000-RECEIVE-AND-PROCESS-EXIT.
+002180     EXIT.
+002190*----------------------------------------------------------------
+002200* 2100-LOOKUP-QUANTITY - SHOW WHAT THE CURRENT EVEN/ODD RATES ON
+002210*                        RATETAB WOULD PRICE THIS QUANTITY AT
+002212*                        RIGHT NOW.  READS RATETAB DIRECTLY
+002214*                        THROUGH CICS FILE CONTROL AND REPEATS
+002216*                        THE EVEN/ODD COMPUTE IN LINE RATHER THAN
+002218*                        CALLING THE BATCH SUBPROGRAM, WHICH OWNS
+002220*                        RATETAB, BANDTAB AND THE AUDIT LOG
+002222*                        THROUGH ITS OWN NATIVE FILE I/O AND
+002224*                        CANNOT SHARE THEM WITH CICS FILE
+002226*                        CONTROL IN THE SAME RUN UNIT.
+002228*----------------------------------------------------------------
+002230 2100-LOOKUP-QUANTITY.
+002231     MOVE SPACES               TO WS-OA-BRANCH.
+002232     MOVE RATEQTYI             TO RATEQTYO.
+002233     IF RATEQTYI NOT NUMERIC OR RATEQTYI = ZERO
+002236         MOVE ZERO             TO RATERSLO
+002238         MOVE 'QUANTITY REJECTED - MUST BE NUMERIC AND NOT ZERO'
+002240                                  TO RATEMSGO
+002241         MOVE '10'             TO WS-OA-STATUS
+002242         GO TO 2100-WRITE-AUDIT-AND-EXIT
+002244     END-IF.
+002246     EXEC CICS READ FILE('RATETAB')
+002248         INTO(RATE-TABLE-RECORD)
+002250         RIDFLD('E')
+002252         RESP(WS-RESP)
+002254     END-EXEC.
+002256     IF WS-RESP NOT = DFHRESP(NORMAL)
+002258         MOVE 'RATE TABLE UNAVAILABLE - NOTIFY SUPPORT'
+002260                                  TO RATEMSGO
+002261         MOVE '90'             TO WS-OA-STATUS
+002262         GO TO 2100-WRITE-AUDIT-AND-EXIT
+002264     END-IF.
+002266     MOVE RT-MULTIPLIER        TO WS-EVEN-MULT-LOCAL.
+002268     EXEC CICS READ FILE('RATETAB')
+002270         INTO(RATE-TABLE-RECORD)
+002272         RIDFLD('O')
+002274         RESP(WS-RESP)
+002276     END-EXEC.
+002278     IF WS-RESP NOT = DFHRESP(NORMAL)
+002280         MOVE 'RATE TABLE UNAVAILABLE - NOTIFY SUPPORT'
+002282                                  TO RATEMSGO
+002283         MOVE '90'             TO WS-OA-STATUS
+002284         GO TO 2100-WRITE-AUDIT-AND-EXIT
+002286     END-IF.
+002288     MOVE RT-MULTIPLIER        TO WS-ODD-MULT-LOCAL.
+002290     IF FUNCTION REM(RATEQTYI, 2) = 0
+002291         MOVE 'E'              TO WS-OA-BRANCH
+002292         COMPUTE WS-LOOKUP-RESULT = RATEQTYI * WS-EVEN-MULT-LOCAL
+002294             ON SIZE ERROR
+002296                 MOVE 'RESULT TOO LARGE TO DISPLAY' TO RATEMSGO
+002297                 MOVE '20'     TO WS-OA-STATUS
+002298                 GO TO 2100-WRITE-AUDIT-AND-EXIT
+002300         END-COMPUTE
+002301     ELSE
+002302         MOVE 'O'              TO WS-OA-BRANCH
+002304         COMPUTE WS-LOOKUP-RESULT = RATEQTYI * WS-ODD-MULT-LOCAL
+002306             ON SIZE ERROR
+002308                 MOVE 'RESULT TOO LARGE TO DISPLAY' TO RATEMSGO
+002309                 MOVE '20'     TO WS-OA-STATUS
+002310                 GO TO 2100-WRITE-AUDIT-AND-EXIT
+002312         END-COMPUTE
+002314     END-IF.
+002316     MOVE WS-LOOKUP-RESULT     TO RATERSLO.
+002317     MOVE '00'                 TO WS-OA-STATUS.
+002318     MOVE 'LOOKUP OK'          TO RATEMSGO.
+002380 2100-WRITE-AUDIT-AND-EXIT.
+002382     PERFORM 2900-WRITE-ONLINE-AUDIT-RECORD
+002384         THRU 2900-WRITE-ONLINE-AUDIT-RECORD-EXIT.
+002390 2100-LOOKUP-QUANTITY-EXIT.
+002400     EXIT.
+002410*----------------------------------------------------------------
+002420* 2200-VIEW-RATE - SHOW THE CURRENT MULTIPLIER FOR A RATE KEY
+002430*----------------------------------------------------------------
+002440 2200-VIEW-RATE.
+002450     MOVE RATEKEYI             TO RATEKEYO.
+002460     EXEC CICS READ FILE('RATETAB')
+002470         INTO(RATE-TABLE-RECORD)
+002480         RIDFLD(RATEKEYI)
+002490         RESP(WS-RESP)
+002500     END-EXEC.
+002510     IF WS-RESP NOT = DFHRESP(NORMAL)
+002520         MOVE 'RATE KEY NOT ON FILE - USE E OR O'
+002530                                  TO RATEMSGO
+002540     ELSE
+002550         MOVE RT-MULTIPLIER    TO RATEMULO
+002560         MOVE 'CURRENT RATE DISPLAYED'
+002570                                  TO RATEMSGO
+002580     END-IF.
+002590 2200-VIEW-RATE-EXIT.
+002600     EXIT.
+002610*----------------------------------------------------------------
+002620* 2300-UPDATE-RATE - REPLACE THE MULTIPLIER FOR A RATE KEY
+002630*----------------------------------------------------------------
+002640 2300-UPDATE-RATE.
+002650     MOVE RATEKEYI             TO RATEKEYO.
+002660     MOVE RATEMULI             TO RATEMULO.
+002662     IF RATEMULI NOT NUMERIC OR RATEMULI = ZERO
+002664         MOVE 'RATE REJECTED - MUST BE NUMERIC AND NOT ZERO'
+002666                                  TO RATEMSGO
+002668         GO TO 2300-UPDATE-RATE-EXIT
+002670     END-IF.
+002672     EXEC CICS READ FILE('RATETAB')
+002680         INTO(RATE-TABLE-RECORD)
+002690         RIDFLD(RATEKEYI)
+002700         UPDATE
+002710         RESP(WS-RESP)
+002720     END-EXEC.
+002730     IF WS-RESP NOT = DFHRESP(NORMAL)
+002740         MOVE 'RATE KEY NOT ON FILE - USE E OR O'
+002750                                  TO RATEMSGO
+002760         GO TO 2300-UPDATE-RATE-EXIT
+002770     END-IF.
+002775     MOVE RT-MULTIPLIER        TO WS-OLD-MULTIPLIER.
+002780     MOVE RATEMULI             TO RT-MULTIPLIER.
+002790     EXEC CICS REWRITE FILE('RATETAB')
+002800         FROM(RATE-TABLE-RECORD)
+002810     END-EXEC.
+002820     MOVE 'RATE UPDATED'       TO RATEMSGO.
+002822     PERFORM 2950-WRITE-RATE-CHANGE-AUDIT
+002824         THRU 2950-WRITE-RATE-CHANGE-AUDIT-EXIT.
+002830 2300-UPDATE-RATE-EXIT.
+002840     EXIT.
+002841*----------------------------------------------------------------
+002842* 2900-WRITE-ONLINE-AUDIT-RECORD - APPEND ONE ROW TO RATEAUD FOR
+002843*                                  A FUNCTION L LOOKUP, ACCEPTED
+002844*                                  OR REJECTED
+002845*----------------------------------------------------------------
+002846 2900-WRITE-ONLINE-AUDIT-RECORD.
+002847     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+002848     ACCEPT WS-CURR-TIME FROM TIME.
+002849     MOVE SPACES               TO AUDIT-RECORD.
+002850     MOVE WS-CURR-DATE         TO AU-RUN-ID(1:8).
+002851     MOVE WS-CURR-TIME(1:6)    TO AU-RUN-ID(9:6).
+002852     MOVE WS-CURR-DATE         TO AU-TIMESTAMP(1:8).
+002853     MOVE WS-CURR-TIME(1:6)    TO AU-TIMESTAMP(9:6).
+002854     MOVE EIBTRMID             TO AU-ORDER-KEY.
+002855     MOVE RATEQTYI             TO AU-QUANTITY.
+002856     MOVE WS-OA-BRANCH         TO AU-BRANCH-CODE.
+002857     MOVE WS-OA-STATUS         TO AU-STATUS-CODE.
+002858     IF WS-OA-STATUS = '00'
+002859         MOVE WS-LOOKUP-RESULT TO AU-RESULT
+002860     ELSE
+002861         MOVE ZERO             TO AU-RESULT
+002862     END-IF.
+002863     EXEC CICS WRITE FILE('RATEAUD')
+002864         FROM(AUDIT-RECORD)
+002865     END-EXEC.
+002866 2900-WRITE-ONLINE-AUDIT-RECORD-EXIT.
+002867     EXIT.
+002868*----------------------------------------------------------------
+002869* 2950-WRITE-RATE-CHANGE-AUDIT - APPEND ONE ROW TO RATEAUD FOR A
+002870*                                FUNCTION U RATE CHANGE, RECORDING
+002871*                                THE MULTIPLIER BEFORE (AU-QUANTITY)
+002872*                                AND AFTER (AU-RESULT) THE REWRITE
+002873*----------------------------------------------------------------
+002874 2950-WRITE-RATE-CHANGE-AUDIT.
+002875     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+002876     ACCEPT WS-CURR-TIME FROM TIME.
+002877     MOVE SPACES               TO AUDIT-RECORD.
+002878     MOVE WS-CURR-DATE         TO AU-RUN-ID(1:8).
+002879     MOVE WS-CURR-TIME(1:6)    TO AU-RUN-ID(9:6).
+002880     MOVE WS-CURR-DATE         TO AU-TIMESTAMP(1:8).
+002881     MOVE WS-CURR-TIME(1:6)    TO AU-TIMESTAMP(9:6).
+002882     MOVE EIBTRMID             TO AU-ORDER-KEY.
+002883     MOVE WS-OLD-MULTIPLIER    TO AU-QUANTITY.
+002884     MOVE RATEKEYI             TO AU-BRANCH-CODE.
+002885     MOVE '00'                 TO AU-STATUS-CODE.
+002886     MOVE RATEMULI             TO AU-RESULT.
+002887     EXEC CICS WRITE FILE('RATEAUD')
+002888         FROM(AUDIT-RECORD)
+002889     END-EXEC.
+002890 2950-WRITE-RATE-CHANGE-AUDIT-EXIT.
+002891     EXIT.
+003000*----------------------------------------------------------------
+003010* 9999-ABEND - UNEXPECTED CICS CONDITION, TELL THE USER AND
+003020*              END THE TRANSACTION CLEANLY
+003030*----------------------------------------------------------------
+003040 9999-ABEND.
+003050     EXEC CICS SEND TEXT
+003060         FROM('UNEXPECTED ERROR - NOTIFY SUPPORT')
+003070         ERASE
+003080     END-EXEC.
+003090     EXEC CICS RETURN
+003100     END-EXEC.
+003110     GOBACK.
+003120 END PROGRAM MULT-RATE-ONLINE.
